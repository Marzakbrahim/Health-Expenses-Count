@@ -1,307 +1,1178 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Frais-Sante.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       INPUT-OUTPUT SECTION.
-
-       FILE-CONTROL.
-      *    Fichier  d'entrie DCPT-S :
-           SELECT DCPT-S ASSIGN TO
-               "C:/Users/HP/Downloads/DCPT-S.txt"
-                ORGANIZATION       IS LINE SEQUENTIAL
-                FILE STATUS        IS L-Fst-In
-                .
-      *    Fichier de sortie MODIF-DCPT-S :
-           SELECT MODIF-DCPT-S ASSIGN TO
-               "C:/Users/HP/Downloads/MODIF-DCPT-S.txt"
-                ORGANIZATION       IS LINE SEQUENTIAL
-                FILE STATUS        IS L-Fst-Out
-           .
-
-      *    Fichier d'erreurs :
-           SELECT DCPT-S-Erreur ASSIGN TO
-               "C:/Users/HP/Downloads/DCPT-S-Erreur.txt"
-                ORGANIZATION       IS LINE SEQUENTIAL
-                FILE STATUS        IS L-Fst-Err
-           .
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD DCPT-S.
-       01 ENR-DCPT-S.
-           05 ENR-DCPT-S-COD-PROD                       PIC X(2).
-           05 FILLER                                    PIC X(3).
-           05 ENR-DCPT-S-NUM-PLC                        PIC X(12).
-           05 FILLER                                    PIC X(1).
-           05 ENR-DCPT-S-DAT-SOINS                      PIC X(7).
-           05 FILLER                                    PIC X(1).
-           05 ENR-DCPT-S-MONT-REMB                      PIC 9(7)V99.
-
-
-       FD MODIF-DCPT-S.
-       01 ENR-MODIF-DCPT-S.
-           05 ENR-MODIF-DCPT-S-Mois                  PIC X(4).
-           05 ENR-MODIF-DCPT-S-ETOILE                PIC X(7).
-           05 ENR-MODIF-DCPT-S-ANNEE                 PIC X(4).
-           05 ENR-MODIF-DCPT-S-ETOILE2               PIC X(7).
-           05 ENR-MODIF-DCPT-S-MONT-TOT              PIC X(23).
-
-
-       FD DCPT-S-Erreur.
-       01 ENR-DCPT-S-Erreur                              PIC X(36).
-
-       WORKING-STORAGE SECTION.
-
-      * Variables File status
-
-       01 L-Fst-In                                        PIC 9.
-       01 L-Fst-Out                                        PIC 9.
-       01 L-Fst-Err                                        PIC 9.
-
-      * Structures pour stocker le fichier en entrée
-       01 WS-ENR-DCPT-S.
-           05 WS-COD-PROD                                  PIC X(2).
-           05 FILLER                                    PIC X(3).
-           05 WS-NUM-PLC                                   PIC X(12).
-           05 FILLER                                    PIC X(1).
-           05 WS-DAT-SOINS                                 PIC X(7).
-           05 FILLER                                    PIC X(1).
-           05 WS-MONT-REMB                                 PIC 9(7)V99.
-
-
-      * Booléens pour tester la fin de lecture :
-
-       01 Fin-DCPT-S                            PIC 9.
-           88 Fin-DCPT-S-Oui                       VALUE 1.
-           88 Fin-DCPT-S-Non                       VALUE 0.
-
-      * Compteurs
-       01 COMPTEURS.
-           05 CPT-DCPT-S                                PIC 9(10).
-           05 CPT-MODIF-DCPT-S                          PIC 9(10).
-           05 CPT-ERR                                   PIC 9(10).
-
-      * Variables pour le traitement :
-       01 WS-Variable-Trait.
-           COPY 'C:\Users\HP\Downloads\YDATCNV'.
-
-
-       01 WS-ENR-MODIF-DCPT-S.
-           05 WS-ENR-MODIF-DCPT-S-Mois                  PIC X(4).
-           05 WS-ENR-MODIF-DCPT-S-ETOILE                PIC X(7).
-           05 WS-ENR-MODIF-DCPT-S-ANNEE                 PIC X(4).
-           05 WS-ENR-MODIF-DCPT-S-ETOILE2               PIC X(7).
-           05 WS-ENR-MODIF-DCPT-S-MONT-TOT              PIC 9(21)V99.
-      * indice :
-      * 01 i PIC 9999999.
-
-      * le type d'erreur :
-       01 EXISTE-RREUR                                  PIC 9.
-           88 ERREUR-OUI                                VALUE 0.
-           88 ERREUR-NON                                VALUE 1.
-
-       PROCEDURE DIVISION.
-
-      ****************
-       MAIN-PROCEDURE.
-      ****************
-
-           PERFORM INITIALISATION             THRU FIN-INITIALISATION
-
-           PERFORM TRAITEMENT                 THRU FIN-TRAITEMENT
-
-           PERFORM FIN                        THRU FIN-FIN
-
-           GOBACK
-           .
-
-      *-----------------------------------------------------------------
-      *****************
-       INITIALISATION.
-      *****************
-           DISPLAY '***************************************************'
-           DISPLAY '***          PANIERS ET  PRODUITS               ***'
-           DISPLAY '***************************************************'
-
-      * Initialisation des dfférentes variables et des différents
-      * booléens
-
-           INITIALISE COMPTEURS
-                      L-Fst-In
-                      L-Fst-Out
-                      L-Fst-Err
-                      WS-Variable-Trait
-                      WS-ENR-DCPT-S
-                      WS-ENR-MODIF-DCPT-S
-
-
-           SET Fin-DCPT-S-Non    TO TRUE
-           SET ERREUR-NON        TO TRUE
-      *     MOVE 1 TO i
-           MOVE "   *   " TO WS-ENR-MODIF-DCPT-S-ETOILE
-           MOVE "   *   " TO WS-ENR-MODIF-DCPT-S-ETOILE2
-
-      * Ouverture des fichiers
-
-           OPEN INPUT   DCPT-S
-           OPEN OUTPUT   MODIF-DCPT-S
-           OPEN OUTPUT  DCPT-S-Erreur
-
-      *    L'ecriture de l'entête :
-           PERFORM Premeire-Ecr THRU FIN-Premeire-Ecr
-
-      * Première Traitement avant d'entrer au boucle.
-
-           PERFORM LECTURE-FICHIER    THRU FIN-LECTURE-FICHIER
-           PERFORM Controle THRU FIN-Controle
-           IF ERREUR-NON
-             MOVE ENR-DCPT-S TO WS-ENR-DCPT-S
-             MOVE WS-DAT-SOINS TO DATCNV-DatEnt-SSAAQQQ
-             CALL 'CONVDATE' USING WS-Variable-Trait
-             MOVE DATCNV-DatSor-SSAA TO WS-ENR-MODIF-DCPT-S-ANNEE
-             MOVE DATCNV-DatSor-MM TO WS-ENR-MODIF-DCPT-S-Mois
-             ADD WS-MONT-REMB TO WS-ENR-MODIF-DCPT-S-MONT-TOT
-           END-IF
-           .
-
-      ********************
-       FIN-INITIALISATION. EXIT.
-      ********************
-      *-----------------------------------------------------------------
-      *********************
-       TRAITEMENT.
-      *********************
-           PERFORM UNTIL Fin-DCPT-S-Oui
-             PERFORM LECTURE-FICHIER THRU FIN-LECTURE-FICHIER
-             PERFORM Controle THRU FIN-Controle
-             IF ERREUR-NON
-               MOVE ENR-DCPT-S TO WS-ENR-DCPT-S
-               MOVE WS-DAT-SOINS TO DATCNV-DatEnt-SSAAQQQ
-               CALL 'CONVDATE' USING WS-Variable-Trait
-               IF DATCNV-DatSor-MM NOT = WS-ENR-MODIF-DCPT-S-Mois
-                 MOVE DATCNV-DatSor-SSAA TO WS-ENR-MODIF-DCPT-S-ANNEE
-                 MOVE WS-ENR-MODIF-DCPT-S TO ENR-MODIF-DCPT-S
-                 PERFORM ECR-FICHIER THRU FIN-ECR-FICHIER
-                 MOVE 0 TO WS-ENR-MODIF-DCPT-S-MONT-TOT
-                 MOVE DATCNV-DatSor-MM TO WS-ENR-MODIF-DCPT-S-Mois
-               ELSE
-                 ADD WS-MONT-REMB TO WS-ENR-MODIF-DCPT-S-MONT-TOT
-               END-IF
-             END-IF
-           END-PERFORM
-           .
-      *************************
-       FIN-TRAITEMENT. EXIT.
-      *************************
-
-      *----------------------------------------------------------------*
-      **************
-       Premeire-Ecr.
-      **************
-      * La première ecriture :
-           MOVE "MOIS" TO ENR-MODIF-DCPT-S-Mois
-           MOVE "   *   " TO ENR-MODIF-DCPT-S-ETOILE
-           MOVE "ANNE" TO ENR-MODIF-DCPT-S-ANNEE
-           MOVE "   *   " TO ENR-MODIF-DCPT-S-ETOILE2
-           MOVE "MONTANT TOTAL REMBOURSE" TO ENR-MODIF-DCPT-S-MONT-TOT
-           PERFORM ECR-FICHIER THRU FIN-ECR-FICHIER
-           .
-      ******************
-       FIN-Premeire-Ecr. EXIT.
-      ******************
-
-      *******************
-       LECTURE-FICHIER.
-      *******************
-
-           READ DCPT-S
-           AT END
-               SET Fin-DCPT-S-Oui  TO TRUE
-
-           NOT AT END
-               IF L-Fst-In NOT = ZERO
-                   DISPLAY 'Erreur lecture fichier 1 =' L-Fst-In
-               END-IF
-               ADD 1 TO CPT-DCPT-S
-      *>          DISPLAY "Fichier DCPT-S : Enregistrement numéro "
-      *>                            CPT-DCPT-S " est " ENR-DCPT-S
-           END-READ
-           .
-      ***********************
-       FIN-LECTURE-FICHIER. EXIT.
-      ***********************
-      *-----------------------------------------------------------------
-
-      *****************
-       ECR-FICHIER.
-      *****************
-           WRITE ENR-MODIF-DCPT-S
-           IF L-Fst-Out NOT ZERO
-               DISPLAY "Erreur ecriture fichier erreur = " L-Fst-Out
-           END-IF
-           ADD 1              TO CPT-MODIF-DCPT-S
-           .
-      *********************
-       FIN-ECR-FICHIER. EXIT.
-      *********************
-      *-----------------------------------------------------------------
-      **********
-       Controle.
-      **********
-           IF ENR-DCPT-S-COD-PROD IS NUMERIC
-             SET ERREUR-OUI TO TRUE
-             PERFORM ECR-ERREUR THRU FIN-ECR-ERREUR
-           END-IF
-           .
-      **************
-       FIN-Controle. EXIT.
-      **************
-
-      ************
-       ECR-ERREUR.
-      ************
-           MOVE ENR-DCPT-S TO ENR-DCPT-S-Erreur
-           WRITE ENR-DCPT-S-Erreur
-           IF L-Fst-Err NOT ZERO
-             DISPLAY "Erreur de type : " L-Fst-Err
-           END-IF
-           ADD 1 TO CPT-ERR
-
-           .
-      ****************
-       FIN-ECR-ERREUR. EXIT.
-      ****************
-
-      ******
-       FIN.
-      ******
-
-      * Fermeture de tous les fichiers
-
-           CLOSE DCPT-S
-           CLOSE MODIF-DCPT-S
-           CLOSE DCPT-S-Erreur
-
-      * Display des compteurs et du nombre d'erreurs s'il y en a
-
-           DISPLAY "Nombre d'enregistrements lus : " CPT-DCPT-S
-           DISPLAY "Nombre d'enregistrements écrits : " CPT-MODIF-DCPT-S
-           IF CPT-ERR NOT = ZERO
-               DISPLAY '***********************************************'
-               DISPLAY '***********************************************'
-               DISPLAY '**************IL Y A DES ERREURS***************'
-               DISPLAY '***********************************************'
-               DISPLAY '***********************************************'
-               DISPLAY "Nombre d'erreurs : "           CPT-ERR
-           END-IF
-
-           DISPLAY 'Fin de traitement'
-           .
-
-      **********
-       FIN-FIN.  EXIT.
-      **********
-       END PROGRAM Frais-Sante.
-      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Frais-Sante.
+
+      *-----------------------------------------------------------------
+      *    MODIFICATIONS
+      *    09/08/26 - rupture mensuelle fiabilisee par tri (independante
+      *               de l'ordre du fichier d'entree), sous-totaux par
+      *               COD-PROD, recap par NUM-PLC, cumul annuel, sortie
+      *               CSV optionnelle, codes-raison sur les rejets,
+      *               totaux de controle persistes, checkpoint/reprise,
+      *               chemins des fichiers parametrables.
+      *-----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Fichier d'entree DCPT-S :
+           SELECT DCPT-S ASSIGN DYNAMIC WS-DCPT-S-PATH
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-In
+                .
+
+      *    Fichier de travail : DCPT-S une fois controle et converti
+      *    (une ligne par enregistrement valide, COD-PROD/NUM-PLC/
+      *    ANNEE/MOIS/MONT-REMB), alimente par LECTURE-FICHIER /
+      *    TRAITEMENT et relu par les deux tris de rupture ci-dessous.
+           SELECT DCPT-S-VALIDE ASSIGN TO "DCPT-S-VALIDE.tmp"
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Valide
+                .
+
+      *    Tri de rupture n°1 : par produit, annee, mois.
+           SELECT DCPT-S-TRI-PROD ASSIGN TO "DCPT-S-TRI-PROD.srt".
+
+           SELECT DCPT-S-TRI-PROD-OUT ASSIGN TO
+               "DCPT-S-TRI-PROD.tmp"
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-TriProdOut
+                .
+
+      *    Tri de rupture n°2 : par police (NUM-PLC), annee, mois.
+           SELECT DCPT-S-TRI-PLC ASSIGN TO "DCPT-S-TRI-PLC.srt".
+
+           SELECT DCPT-S-TRI-PLC-OUT ASSIGN TO
+               "DCPT-S-TRI-PLC.tmp"
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-TriPlcOut
+                .
+
+      *    Fichier de sortie MODIF-DCPT-S (totaux mensuels / produit) :
+           SELECT MODIF-DCPT-S ASSIGN DYNAMIC WS-MODIF-PATH
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Out
+           .
+
+      *    Meme totaux mensuels / produit, au format CSV (optionnel) :
+           SELECT MODIF-DCPT-S-CSV ASSIGN DYNAMIC WS-CSV-PATH
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Csv
+           .
+
+      *    Recap de reconciliation : totaux mensuels par NUM-PLC :
+           SELECT NUM-PLC-RECAP ASSIGN DYNAMIC WS-PLC-PATH
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Plc
+           .
+
+      *    Cumul annuel (toutes rubriques confondues) :
+           SELECT MODIF-DCPT-S-ANNUEL ASSIGN DYNAMIC WS-ANNUEL-PATH
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Annuel
+           .
+
+      *    Fichier d'erreurs :
+           SELECT DCPT-S-Erreur ASSIGN DYNAMIC WS-ERREUR-PATH
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Err
+           .
+
+      *    Totaux de controle de fin de traitement (piste d'audit,
+      *    une ligne ajoutee par execution) :
+           SELECT CTL-TOTAUX ASSIGN DYNAMIC WS-CTLTOT-PATH
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Ctl
+           .
+
+      *    Checkpoint de reprise de la boucle de lecture DCPT-S :
+           SELECT DCPT-S-CKP ASSIGN DYNAMIC WS-CKP-PATH
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Ckp
+           .
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD DCPT-S.
+       01 ENR-DCPT-S.
+           05 ENR-DCPT-S-COD-PROD                       PIC X(2).
+           05 FILLER                                    PIC X(3).
+           05 ENR-DCPT-S-NUM-PLC                        PIC X(12).
+           05 FILLER                                    PIC X(1).
+           05 ENR-DCPT-S-DAT-SOINS                      PIC X(7).
+           05 FILLER                                    PIC X(1).
+           05 ENR-DCPT-S-MONT-REMB                      PIC 9(7)V99.
+
+       FD DCPT-S-VALIDE.
+       01 ENR-DCPT-S-VALIDE.
+           05 EDV-COD-PROD                              PIC X(02).
+           05 EDV-NUM-PLC                                PIC X(12).
+           05 EDV-ANNEE                                  PIC 9(04).
+           05 EDV-MOIS                                   PIC 9(02).
+           05 EDV-MONT-REMB                              PIC 9(07)V99.
+
+       SD DCPT-S-TRI-PROD.
+       01 ENR-DCPT-S-TRI-PROD-SD.
+           05 ETP1-COD-PROD                              PIC X(02).
+           05 ETP1-NUM-PLC                               PIC X(12).
+           05 ETP1-ANNEE                                  PIC 9(04).
+           05 ETP1-MOIS                                   PIC 9(02).
+           05 ETP1-MONT-REMB                              PIC 9(07)V99.
+
+       FD DCPT-S-TRI-PROD-OUT.
+       01 ENR-DCPT-S-TRI-PROD-OUT.
+           05 ETP-COD-PROD                               PIC X(02).
+           05 ETP-NUM-PLC                                PIC X(12).
+           05 ETP-ANNEE                                   PIC 9(04).
+           05 ETP-MOIS                                    PIC 9(02).
+           05 ETP-MONT-REMB                               PIC 9(07)V99.
+
+       SD DCPT-S-TRI-PLC.
+       01 ENR-DCPT-S-TRI-PLC-SD.
+           05 EPL1-COD-PROD                              PIC X(02).
+           05 EPL1-NUM-PLC                               PIC X(12).
+           05 EPL1-ANNEE                                  PIC 9(04).
+           05 EPL1-MOIS                                   PIC 9(02).
+           05 EPL1-MONT-REMB                              PIC 9(07)V99.
+
+       FD DCPT-S-TRI-PLC-OUT.
+       01 ENR-DCPT-S-TRI-PLC-OUT.
+           05 EPL-COD-PROD                               PIC X(02).
+           05 EPL-NUM-PLC                                PIC X(12).
+           05 EPL-ANNEE                                   PIC 9(04).
+           05 EPL-MOIS                                    PIC 9(02).
+           05 EPL-MONT-REMB                               PIC 9(07)V99.
+
+       FD MODIF-DCPT-S.
+       01 ENR-MODIF-DCPT-S.
+           05 ENR-MODIF-DCPT-S-COD-PROD              PIC X(4).
+           05 ENR-MODIF-DCPT-S-ETOILE0                PIC X(7).
+           05 ENR-MODIF-DCPT-S-Mois                  PIC X(4).
+           05 ENR-MODIF-DCPT-S-ETOILE                PIC X(7).
+           05 ENR-MODIF-DCPT-S-ANNEE                 PIC X(4).
+           05 ENR-MODIF-DCPT-S-ETOILE2               PIC X(7).
+           05 ENR-MODIF-DCPT-S-MONT-TOT              PIC X(23).
+
+       FD MODIF-DCPT-S-CSV.
+       01 ENR-MODIF-DCPT-S-CSV                           PIC X(80).
+
+       FD NUM-PLC-RECAP.
+       01 ENR-NUM-PLC-RECAP.
+           05 ENR-NUM-PLC-RECAP-NUM-PLC              PIC X(12).
+           05 ENR-NUM-PLC-RECAP-ETOILE                PIC X(7).
+           05 ENR-NUM-PLC-RECAP-Mois                  PIC X(4).
+           05 ENR-NUM-PLC-RECAP-ETOILE2               PIC X(7).
+           05 ENR-NUM-PLC-RECAP-ANNEE                 PIC X(4).
+           05 ENR-NUM-PLC-RECAP-ETOILE3               PIC X(7).
+           05 ENR-NUM-PLC-RECAP-MONT-TOT              PIC X(23).
+
+       FD MODIF-DCPT-S-ANNUEL.
+       01 ENR-MODIF-DCPT-S-ANNUEL.
+           05 ENR-MODIF-DCPT-S-ANNUEL-ANNEE           PIC X(4).
+           05 ENR-MODIF-DCPT-S-ANNUEL-ETOILE          PIC X(7).
+           05 ENR-MODIF-DCPT-S-ANNUEL-MONT-TOT        PIC X(23).
+
+       FD DCPT-S-Erreur.
+       01 ENR-DCPT-S-Erreur.
+           05 ENR-DCPT-S-Erreur-Cod                   PIC X(02).
+           05 FILLER                                   PIC X(01).
+           05 ENR-DCPT-S-Erreur-Lib                   PIC X(78).
+           05 FILLER                                   PIC X(01).
+           05 ENR-DCPT-S-Erreur-Enr                   PIC X(36).
+
+       FD CTL-TOTAUX.
+       01 ENR-CTL-TOTAUX                                  PIC X(200).
+
+       FD DCPT-S-CKP.
+       01 ENR-DCPT-S-CKP.
+           05 CKP-CPT-LU                               PIC 9(10).
+           05 CKP-CPT-VALIDE                            PIC 9(10).
+           05 CKP-CPT-ERR                               PIC 9(10).
+           05 CKP-CPT-ERR-PROD                          PIC 9(10).
+           05 CKP-CPT-ERR-DATE                          PIC 9(10).
+           05 CKP-CPT-ERR-MONT                          PIC 9(10).
+           05 CKP-CPT-ERR-AUTRE                         PIC 9(10).
+           05 CKP-TOTAL-MONT-REMB-LU                    PIC 9(15)V99.
+           05 CKP-TOTAL-MONT-TOT-ECRIT                  PIC 9(15)V99.
+      *    'O' tant qu'une execution est en cours (ecrit par
+      *    VERIF-CHECKPOINT), remis a 'N' par FIN en fin d'execution
+      *    propre : un checkpoint retrouve a 'N' au demarrage n'est
+      *    pas une reprise, meme s'il contient encore des compteurs.
+           05 CKP-EN-COURS-IND                          PIC X(01).
+               88 CKP-EN-COURS                          VALUE 'O'.
+               88 CKP-TERMINE                           VALUE 'N'.
+
+       WORKING-STORAGE SECTION.
+
+      * Variables File status
+
+       01 L-Fst-In                        PIC XX VALUE "00".
+       01 L-Fst-Valide                     PIC XX VALUE "00".
+       01 L-Fst-TriProdOut                 PIC XX VALUE "00".
+       01 L-Fst-TriPlcOut                  PIC XX VALUE "00".
+       01 L-Fst-Out                        PIC XX VALUE "00".
+       01 L-Fst-Csv                        PIC XX VALUE "00".
+       01 L-Fst-Plc                        PIC XX VALUE "00".
+       01 L-Fst-Annuel                     PIC XX VALUE "00".
+       01 L-Fst-Err                        PIC XX VALUE "00".
+       01 L-Fst-Ctl                        PIC XX VALUE "00".
+       01 L-Fst-Ckp                        PIC XX VALUE "00".
+
+      * Chemins des fichiers (parametrables par variable d'env.) :
+       01 WS-CHEMINS.
+           05 WS-DCPT-S-PATH                         PIC X(200).
+           05 WS-MODIF-PATH                          PIC X(200).
+           05 WS-CSV-PATH                            PIC X(200).
+           05 WS-PLC-PATH                            PIC X(200).
+           05 WS-ANNUEL-PATH                         PIC X(200).
+           05 WS-ERREUR-PATH                         PIC X(200).
+           05 WS-CTLTOT-PATH                         PIC X(200).
+           05 WS-CKP-PATH                            PIC X(200).
+
+      * Indicateurs pilotes par l'environnement :
+       01 WS-CSV-ACTIF-IND                                PIC X(01).
+           88 WS-CSV-ACTIF                              VALUE 'O'.
+           88 WS-CSV-INACTIF                            VALUE 'N'.
+
+       01 WS-RESTART-IND                                  PIC X(01).
+           88 WS-RESTART-DEMANDE                        VALUE 'O'.
+           88 WS-RESTART-NON-DEMANDE                     VALUE 'N'.
+
+       01 WS-REPRISE-IND                                  PIC X(01).
+           88 WS-EN-REPRISE                              VALUE 'O'.
+           88 WS-PAS-EN-REPRISE                          VALUE 'N'.
+
+      * Structures pour stocker le fichier en entrée
+       01 WS-ENR-DCPT-S.
+           05 WS-COD-PROD                                  PIC X(2).
+           05 FILLER                                    PIC X(3).
+           05 WS-NUM-PLC                                   PIC X(12).
+           05 FILLER                                    PIC X(1).
+           05 WS-DAT-SOINS                                 PIC X(7).
+           05 FILLER                                    PIC X(1).
+           05 WS-MONT-REMB                                 PIC 9(7)V99.
+
+      * Booléens pour tester la fin de lecture :
+
+       01 Fin-DCPT-S                            PIC 9.
+           88 Fin-DCPT-S-Oui                       VALUE 1.
+           88 Fin-DCPT-S-Non                       VALUE 0.
+
+       01 Fin-TRI-PROD                          PIC 9.
+           88 Fin-TRI-PROD-Oui                     VALUE 1.
+           88 Fin-TRI-PROD-Non                     VALUE 0.
+
+       01 Fin-TRI-PLC                           PIC 9.
+           88 Fin-TRI-PLC-Oui                      VALUE 1.
+           88 Fin-TRI-PLC-Non                      VALUE 0.
+
+      * Compteurs
+       01 COMPTEURS.
+           05 CPT-DCPT-S                                PIC 9(10).
+           05 CPT-DCPT-S-VALIDE                         PIC 9(10).
+           05 CPT-MODIF-DCPT-S                          PIC 9(10).
+           05 CPT-MODIF-DCPT-S-ANNUEL                   PIC 9(10).
+           05 CPT-PLC-RECAP                             PIC 9(10).
+           05 CPT-ERR                                   PIC 9(10).
+           05 CPT-ERR-COD-PROD                          PIC 9(10).
+           05 CPT-ERR-DAT-SOINS                         PIC 9(10).
+           05 CPT-ERR-MONT-REMB                         PIC 9(10).
+           05 CPT-ERR-AUTRE                             PIC 9(10).
+
+      * Totaux de controle (piste d'audit) :
+       01 WS-TOTAUX-CONTROLE.
+           05 WS-TOTAL-MONT-REMB-LU                  PIC 9(15)V99.
+           05 WS-TOTAL-MONT-TOT-ECRIT                PIC 9(15)V99.
+
+      * Checkpoint : interieur du checkpoint intervalle de reprise,
+      * et copie des compteurs restaures au demarrage. A 1 (checkpoint
+      * a chaque enregistrement) car DCPT-S-VALIDE/DCPT-S-Erreur sont
+      * ecrits a chaque enregistrement egalement : un intervalle plus
+      * large laisserait une fenetre d'enregistrements ecrits dans ces
+      * fichiers mais non encore couverts par le dernier checkpoint,
+      * qui seraient retraites et donc dupliques lors d'une reprise.
+      * Un volume de quelques milliers d'enregistrements par lot
+      * absorbe sans difficulte l'I/O de checkpoint supplementaire.
+       01 WS-CKP-INTERVALLE                             PIC 9(6)
+                                                     VALUE 1.
+       01 WS-CKP-QUOT                                   PIC S9(8) COMP.
+       01 WS-CKP-RESTE                                  PIC S9(8) COMP.
+       01 WS-SAUT-CPT                                   PIC 9(10).
+
+       01 WS-CKP-RESTAURE.
+           05 WS-CKP-CPT-LU-R                           PIC 9(10).
+           05 WS-CKP-CPT-VALIDE-R                       PIC 9(10).
+           05 WS-CKP-CPT-ERR-R                          PIC 9(10).
+           05 WS-CKP-CPT-ERR-PROD-R                     PIC 9(10).
+           05 WS-CKP-CPT-ERR-DATE-R                     PIC 9(10).
+           05 WS-CKP-CPT-ERR-MONT-R                     PIC 9(10).
+           05 WS-CKP-CPT-ERR-AUTRE-R                    PIC 9(10).
+           05 WS-CKP-TOTAL-MONT-REMB-LU-R               PIC 9(15)V99.
+           05 WS-CKP-TOTAL-MONT-TOT-ECRIT-R             PIC 9(15)V99.
+
+      * Variables pour le traitement :
+       01 WS-Variable-Trait.
+           COPY YDATCNV.
+
+       01 WS-ENR-MODIF-DCPT-S.
+           05 WS-ENR-MODIF-DCPT-S-COD-PROD              PIC X(4).
+           05 WS-ENR-MODIF-DCPT-S-ETOILE0                PIC X(7).
+           05 WS-ENR-MODIF-DCPT-S-Mois                  PIC X(4).
+           05 WS-ENR-MODIF-DCPT-S-ETOILE                PIC X(7).
+           05 WS-ENR-MODIF-DCPT-S-ANNEE                 PIC X(4).
+           05 WS-ENR-MODIF-DCPT-S-ETOILE2               PIC X(7).
+           05 WS-ENR-MODIF-DCPT-S-MONT-TOT              PIC 9(21)V99.
+
+      * Rupture de sequence du tri par produit :
+       01 WS-RUPTURE-PROD.
+           05 WS-RUPTURE-PROD-COD-PROD                  PIC X(02).
+           05 WS-RUPTURE-PROD-ANNEE                     PIC 9(04).
+           05 WS-RUPTURE-PROD-MOIS                      PIC 9(02).
+
+       01 WS-PREMIERE-LIGNE-PROD-IND                      PIC X(01).
+           88 WS-PREMIERE-LIGNE-PROD                    VALUE 'O'.
+           88 WS-AUTRE-LIGNE-PROD                        VALUE 'N'.
+
+      * Rupture de sequence du tri par police (NUM-PLC) :
+       01 WS-ENR-PLC-RECAP.
+           05 WS-ENR-PLC-RECAP-NUM-PLC                  PIC X(12).
+           05 WS-ENR-PLC-RECAP-ETOILE                    PIC X(7).
+           05 WS-ENR-PLC-RECAP-Mois                      PIC X(4).
+           05 WS-ENR-PLC-RECAP-ETOILE2                   PIC X(7).
+           05 WS-ENR-PLC-RECAP-ANNEE                     PIC X(4).
+           05 WS-ENR-PLC-RECAP-ETOILE3                   PIC X(7).
+           05 WS-ENR-PLC-RECAP-MONT-TOT                  PIC 9(21)V99.
+
+       01 WS-RUPTURE-PLC.
+           05 WS-RUPTURE-PLC-NUM-PLC                    PIC X(12).
+           05 WS-RUPTURE-PLC-ANNEE                      PIC 9(04).
+           05 WS-RUPTURE-PLC-MOIS                       PIC 9(02).
+
+       01 WS-PREMIERE-LIGNE-PLC-IND                       PIC X(01).
+           88 WS-PREMIERE-LIGNE-PLC                     VALUE 'O'.
+           88 WS-AUTRE-LIGNE-PLC                         VALUE 'N'.
+
+      * Cumul annuel, toutes rubriques confondues (table bornee a
+      * 100 annees distinctes par execution - largement suffisant
+      * pour un extrait mensuel) :
+       01 WS-TAB-ANNUEL.
+           05 WS-TAB-ANNUEL-NB                          PIC 9(03)
+                                                     VALUE 0.
+           05 WS-TAB-ANNUEL-LIGNE OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-TAB-ANNUEL-NB
+                   INDEXED BY WS-IDX-ANNUEL.
+               10 WS-TAB-ANNUEL-ANNEE                   PIC 9(04).
+               10 WS-TAB-ANNUEL-MONT-TOT                PIC 9(21)V99.
+
+      * Ligne de cumul annuel (zone de travail avant ecriture) :
+       01 WS-ENR-MODIF-DCPT-S-ANNUEL.
+           05 WS-MDA-ANNEE                              PIC X(4).
+           05 WS-MDA-ETOILE                             PIC X(7)
+                                                  VALUE "   *   ".
+           05 WS-MDA-MONT-TOT                           PIC 9(21)V99.
+
+      * Champs edites utilises pour la sortie CSV :
+       01 WS-MONT-TOT-EDIT                              PIC 9(15).99.
+       01 WS-LIGNE-CSV                                  PIC X(80).
+
+      * Ligne de totaux de controle :
+       01 WS-DATE-JOUR                                   PIC 9(08).
+       01 WS-HEURE-JOUR                                   PIC 9(08).
+       01 WS-LIGNE-CTL                                   PIC X(200).
+
+      * le type d'erreur :
+       01 EXISTE-RREUR                                  PIC 9.
+           88 ERREUR-OUI                                VALUE 0.
+           88 ERREUR-NON                                VALUE 1.
+
+      * La raison du rejet en cours :
+       01 WS-RAISON-ERREUR.
+           05 WS-RAISON-ERREUR-COD                      PIC X(02).
+           05 WS-RAISON-ERREUR-LIB                      PIC X(78).
+
+       PROCEDURE DIVISION.
+
+      ****************
+       MAIN-PROCEDURE.
+      ****************
+
+           PERFORM INITIALISATION             THRU FIN-INITIALISATION
+
+           PERFORM TRAITEMENT                 THRU FIN-TRAITEMENT
+
+           PERFORM TRI-ET-RUPTURE-PRODUIT      THRU
+                                         FIN-TRI-ET-RUPTURE-PRODUIT
+
+           PERFORM TRI-ET-RUPTURE-PLC          THRU
+                                         FIN-TRI-ET-RUPTURE-PLC
+
+           PERFORM ECR-ANNUEL                  THRU FIN-ECR-ANNUEL
+
+           PERFORM FIN                        THRU FIN-FIN
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+      *****************
+       INITIALISATION.
+      *****************
+           DISPLAY '***************************************************'
+           DISPLAY '***          PANIERS ET  PRODUITS               ***'
+           DISPLAY '***************************************************'
+
+      * Initialisation des dfférentes variables et des différents
+      * booléens
+
+           INITIALIZE COMPTEURS
+                      WS-TOTAUX-CONTROLE
+                      L-Fst-In
+                      L-Fst-Valide
+                      L-Fst-TriProdOut
+                      L-Fst-TriPlcOut
+                      L-Fst-Out
+                      L-Fst-Csv
+                      L-Fst-Plc
+                      L-Fst-Annuel
+                      L-Fst-Err
+                      L-Fst-Ctl
+                      L-Fst-Ckp
+                      WS-Variable-Trait
+                      WS-ENR-DCPT-S
+                      WS-ENR-MODIF-DCPT-S
+                      WS-ENR-PLC-RECAP
+                      WS-TAB-ANNUEL
+
+           SET Fin-DCPT-S-Non    TO TRUE
+           SET ERREUR-NON        TO TRUE
+           MOVE "   *   " TO WS-ENR-MODIF-DCPT-S-ETOILE0
+           MOVE "   *   " TO WS-ENR-MODIF-DCPT-S-ETOILE
+           MOVE "   *   " TO WS-ENR-MODIF-DCPT-S-ETOILE2
+
+           PERFORM INIT-CHEMINS THRU FIN-INIT-CHEMINS
+
+      * Ouverture des fichiers et reprise eventuelle sur checkpoint
+
+           OPEN INPUT   DCPT-S
+
+           PERFORM LIRE-CHECKPOINT THRU FIN-LIRE-CHECKPOINT
+
+           IF WS-EN-REPRISE
+              OPEN EXTEND  DCPT-S-VALIDE
+              OPEN EXTEND  DCPT-S-Erreur
+              PERFORM SAUT-ENREGISTREMENTS THRU FIN-SAUT-ENREGISTREMENTS
+           ELSE
+              OPEN OUTPUT  DCPT-S-VALIDE
+              OPEN OUTPUT  DCPT-S-Erreur
+           END-IF
+
+           OPEN OUTPUT   MODIF-DCPT-S
+           IF WS-CSV-ACTIF
+              OPEN OUTPUT MODIF-DCPT-S-CSV
+           END-IF
+           OPEN OUTPUT   NUM-PLC-RECAP
+           OPEN OUTPUT   MODIF-DCPT-S-ANNUEL
+
+      *    L'ecriture des entêtes :
+           PERFORM Premeire-Ecr THRU FIN-Premeire-Ecr
+
+      * Première lecture/traitement avant d'entrer dans la boucle.
+
+           PERFORM LECTURE-FICHIER    THRU FIN-LECTURE-FICHIER
+           IF Fin-DCPT-S-Non
+              PERFORM TRAITEMENT-ENREGISTREMENT THRU
+                                         FIN-TRAITEMENT-ENREGISTREMENT
+              PERFORM VERIF-CHECKPOINT  THRU FIN-VERIF-CHECKPOINT
+           END-IF
+           .
+
+      ********************
+       FIN-INITIALISATION. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      ***************
+       INIT-CHEMINS.
+      ***************
+      *    Chemins par defaut (repertoire courant), ecrases par les
+      *    variables d'environnement si elles sont renseignees :
+           MOVE "DCPT-S.txt"             TO WS-DCPT-S-PATH
+           MOVE "MODIF-DCPT-S.txt"       TO WS-MODIF-PATH
+           MOVE "MODIF-DCPT-S.csv"       TO WS-CSV-PATH
+           MOVE "NUM-PLC-RECAP.txt"      TO WS-PLC-PATH
+           MOVE "MODIF-DCPT-S-ANNUEL.txt" TO WS-ANNUEL-PATH
+           MOVE "DCPT-S-Erreur.txt"      TO WS-ERREUR-PATH
+           MOVE "CTL-TOTAUX.txt"         TO WS-CTLTOT-PATH
+           MOVE "DCPT-S.ckp"             TO WS-CKP-PATH
+           SET  WS-CSV-INACTIF           TO TRUE
+           SET  WS-RESTART-NON-DEMANDE   TO TRUE
+           SET  WS-PAS-EN-REPRISE        TO TRUE
+
+           ACCEPT WS-DCPT-S-PATH  FROM ENVIRONMENT
+                                            "FRAISSANTE_DCPT_S_IN"
+           ACCEPT WS-MODIF-PATH   FROM ENVIRONMENT
+                                            "FRAISSANTE_MODIF_OUT"
+           ACCEPT WS-CSV-PATH     FROM ENVIRONMENT
+                                            "FRAISSANTE_CSV_OUT"
+           ACCEPT WS-PLC-PATH     FROM ENVIRONMENT
+                                            "FRAISSANTE_PLC_OUT"
+           ACCEPT WS-ANNUEL-PATH  FROM ENVIRONMENT
+                                            "FRAISSANTE_ANNUEL_OUT"
+           ACCEPT WS-ERREUR-PATH  FROM ENVIRONMENT
+                                            "FRAISSANTE_ERREUR_OUT"
+           ACCEPT WS-CTLTOT-PATH  FROM ENVIRONMENT
+                                            "FRAISSANTE_CTLTOT_OUT"
+           ACCEPT WS-CKP-PATH     FROM ENVIRONMENT
+                                            "FRAISSANTE_CKP_FILE"
+           ACCEPT WS-CSV-ACTIF-IND FROM ENVIRONMENT
+                                            "FRAISSANTE_CSV_ACTIF"
+           ACCEPT WS-RESTART-IND  FROM ENVIRONMENT
+                                            "FRAISSANTE_RESTART"
+
+           IF WS-DCPT-S-PATH  = SPACES MOVE "DCPT-S.txt" TO
+                                                       WS-DCPT-S-PATH
+           END-IF
+           IF WS-MODIF-PATH   = SPACES MOVE "MODIF-DCPT-S.txt" TO
+                                                       WS-MODIF-PATH
+           END-IF
+           IF WS-CSV-PATH     = SPACES MOVE "MODIF-DCPT-S.csv" TO
+                                                       WS-CSV-PATH
+           END-IF
+           IF WS-PLC-PATH     = SPACES MOVE "NUM-PLC-RECAP.txt" TO
+                                                       WS-PLC-PATH
+           END-IF
+           IF WS-ANNUEL-PATH  = SPACES MOVE
+                                  "MODIF-DCPT-S-ANNUEL.txt" TO
+                                                       WS-ANNUEL-PATH
+           END-IF
+           IF WS-ERREUR-PATH  = SPACES MOVE "DCPT-S-Erreur.txt" TO
+                                                       WS-ERREUR-PATH
+           END-IF
+           IF WS-CTLTOT-PATH  = SPACES MOVE "CTL-TOTAUX.txt" TO
+                                                       WS-CTLTOT-PATH
+           END-IF
+           IF WS-CKP-PATH     = SPACES MOVE "DCPT-S.ckp" TO
+                                                       WS-CKP-PATH
+           END-IF
+           IF WS-CSV-ACTIF-IND NOT = 'O'
+              SET WS-CSV-INACTIF TO TRUE
+           END-IF
+           IF WS-RESTART-IND NOT = 'O'
+              SET WS-RESTART-NON-DEMANDE TO TRUE
+           END-IF
+           .
+      *******************
+       FIN-INIT-CHEMINS. EXIT.
+      *******************
+      *-----------------------------------------------------------------
+      *******************
+       LIRE-CHECKPOINT.
+      *******************
+      *    Si une reprise est demandee et qu'un checkpoint existe, on
+      *    restaure les compteurs deja atteints lors de l'execution
+      *    precedente.
+           IF WS-RESTART-DEMANDE
+              OPEN INPUT DCPT-S-CKP
+              IF L-Fst-Ckp = ZERO
+                 READ DCPT-S-CKP
+                   NOT AT END
+                     MOVE CKP-CPT-LU        TO WS-CKP-CPT-LU-R
+                     MOVE CKP-CPT-VALIDE    TO WS-CKP-CPT-VALIDE-R
+                     MOVE CKP-CPT-ERR       TO WS-CKP-CPT-ERR-R
+                     MOVE CKP-CPT-ERR-PROD  TO WS-CKP-CPT-ERR-PROD-R
+                     MOVE CKP-CPT-ERR-DATE  TO WS-CKP-CPT-ERR-DATE-R
+                     MOVE CKP-CPT-ERR-MONT  TO WS-CKP-CPT-ERR-MONT-R
+                     MOVE CKP-CPT-ERR-AUTRE TO WS-CKP-CPT-ERR-AUTRE-R
+                     MOVE CKP-TOTAL-MONT-REMB-LU   TO
+                                       WS-CKP-TOTAL-MONT-REMB-LU-R
+                     MOVE CKP-TOTAL-MONT-TOT-ECRIT TO
+                                       WS-CKP-TOTAL-MONT-TOT-ECRIT-R
+                     IF CKP-EN-COURS
+                        SET WS-EN-REPRISE      TO TRUE
+                     END-IF
+                 END-READ
+                 CLOSE DCPT-S-CKP
+              END-IF
+           END-IF
+           IF WS-EN-REPRISE
+              MOVE WS-CKP-CPT-LU-R        TO CPT-DCPT-S
+              MOVE WS-CKP-CPT-VALIDE-R    TO CPT-DCPT-S-VALIDE
+              MOVE WS-CKP-CPT-ERR-R       TO CPT-ERR
+              MOVE WS-CKP-CPT-ERR-PROD-R  TO CPT-ERR-COD-PROD
+              MOVE WS-CKP-CPT-ERR-DATE-R  TO CPT-ERR-DAT-SOINS
+              MOVE WS-CKP-CPT-ERR-MONT-R  TO CPT-ERR-MONT-REMB
+              MOVE WS-CKP-CPT-ERR-AUTRE-R TO CPT-ERR-AUTRE
+              MOVE WS-CKP-TOTAL-MONT-REMB-LU-R   TO
+                                       WS-TOTAL-MONT-REMB-LU
+              MOVE WS-CKP-TOTAL-MONT-TOT-ECRIT-R TO
+                                       WS-TOTAL-MONT-TOT-ECRIT
+              DISPLAY "Reprise sur checkpoint a partir de "
+                       "l'enregistrement " WS-CKP-CPT-LU-R
+           END-IF
+           .
+      ***********************
+       FIN-LIRE-CHECKPOINT. EXIT.
+      ***********************
+      *-----------------------------------------------------------------
+      ***************************
+       SAUT-ENREGISTREMENTS.
+      ***************************
+      *    Relit et ignore les enregistrements deja traites lors de
+      *    l'execution precedente (DCPT-S-VALIDE/DCPT-S-Erreur sont
+      *    rouverts en mode extension, pas retraites).
+           MOVE 0 TO WS-SAUT-CPT
+           PERFORM UNTIL WS-SAUT-CPT >= WS-CKP-CPT-LU-R
+                      OR Fin-DCPT-S-Oui
+              READ DCPT-S
+                AT END
+                   SET Fin-DCPT-S-Oui TO TRUE
+                NOT AT END
+                   ADD 1 TO WS-SAUT-CPT
+              END-READ
+           END-PERFORM
+           .
+      *******************************
+       FIN-SAUT-ENREGISTREMENTS. EXIT.
+      *******************************
+      *-----------------------------------------------------------------
+      *********************
+       TRAITEMENT.
+      *********************
+           PERFORM UNTIL Fin-DCPT-S-Oui
+             PERFORM LECTURE-FICHIER THRU FIN-LECTURE-FICHIER
+             IF Fin-DCPT-S-Non
+               PERFORM TRAITEMENT-ENREGISTREMENT THRU
+                                         FIN-TRAITEMENT-ENREGISTREMENT
+               PERFORM VERIF-CHECKPOINT THRU FIN-VERIF-CHECKPOINT
+             END-IF
+           END-PERFORM
+
+      * DCPT-S-VALIDE doit etre ferme avant d'etre relu par les tris
+      * de rupture ci-dessous (SORT ... USING l'ouvre lui-meme).
+           CLOSE DCPT-S-VALIDE
+           .
+      *************************
+       FIN-TRAITEMENT. EXIT.
+      *************************
+      *-----------------------------------------------------------------
+      ***************************
+       TRAITEMENT-ENREGISTREMENT.
+      ***************************
+           MOVE ENR-DCPT-S TO WS-ENR-DCPT-S
+           ADD  WS-MONT-REMB TO WS-TOTAL-MONT-REMB-LU
+           SET  ERREUR-NON  TO TRUE
+
+           PERFORM Controle THRU FIN-Controle
+
+           IF ERREUR-NON
+             MOVE WS-DAT-SOINS TO DATCNV-DatEnt-SSAAQQQ
+             CALL 'CONVDATE' USING WS-Variable-Trait
+             IF DATCNV-DatSor-CodErr-OK
+               MOVE WS-COD-PROD          TO EDV-COD-PROD
+               MOVE WS-NUM-PLC           TO EDV-NUM-PLC
+               MOVE DATCNV-DatSor-SSAA   TO EDV-ANNEE
+               MOVE DATCNV-DatSor-MM     TO EDV-MOIS
+               MOVE WS-MONT-REMB         TO EDV-MONT-REMB
+               WRITE ENR-DCPT-S-VALIDE
+               IF L-Fst-Valide NOT ZERO
+                 DISPLAY "Erreur ecriture DCPT-S-VALIDE = "
+                          L-Fst-Valide
+               END-IF
+               ADD 1 TO CPT-DCPT-S-VALIDE
+             ELSE
+               MOVE '02'                      TO WS-RAISON-ERREUR-COD
+               MOVE DATCNV-DatSor-LibErr       TO WS-RAISON-ERREUR-LIB
+               PERFORM ECR-ERREUR THRU FIN-ECR-ERREUR
+             END-IF
+           END-IF
+           .
+      *******************************
+       FIN-TRAITEMENT-ENREGISTREMENT. EXIT.
+      *******************************
+      *-----------------------------------------------------------------
+      ***********************
+       VERIF-CHECKPOINT.
+      ***********************
+           DIVIDE CPT-DCPT-S BY WS-CKP-INTERVALLE
+                  GIVING WS-CKP-QUOT REMAINDER WS-CKP-RESTE
+           IF WS-CKP-RESTE = 0
+              PERFORM ECR-CHECKPOINT THRU FIN-ECR-CHECKPOINT
+           END-IF
+           .
+      ***************************
+       FIN-VERIF-CHECKPOINT. EXIT.
+      ***************************
+      *-----------------------------------------------------------------
+      *****************
+       ECR-CHECKPOINT.
+      *****************
+           MOVE CPT-DCPT-S         TO CKP-CPT-LU
+           MOVE CPT-DCPT-S-VALIDE  TO CKP-CPT-VALIDE
+           MOVE CPT-ERR            TO CKP-CPT-ERR
+           MOVE CPT-ERR-COD-PROD   TO CKP-CPT-ERR-PROD
+           MOVE CPT-ERR-DAT-SOINS  TO CKP-CPT-ERR-DATE
+           MOVE CPT-ERR-MONT-REMB  TO CKP-CPT-ERR-MONT
+           MOVE CPT-ERR-AUTRE      TO CKP-CPT-ERR-AUTRE
+           MOVE WS-TOTAL-MONT-REMB-LU   TO CKP-TOTAL-MONT-REMB-LU
+           MOVE WS-TOTAL-MONT-TOT-ECRIT TO CKP-TOTAL-MONT-TOT-ECRIT
+           SET CKP-EN-COURS             TO TRUE
+           OPEN OUTPUT DCPT-S-CKP
+           WRITE ENR-DCPT-S-CKP
+           CLOSE DCPT-S-CKP
+           .
+      *********************
+       FIN-ECR-CHECKPOINT. EXIT.
+      *********************
+      *-----------------------------------------------------------------
+      **************
+       Premeire-Ecr.
+      **************
+      * La première ecriture des entêtes :
+           MOVE "PROD" TO ENR-MODIF-DCPT-S-COD-PROD
+           MOVE "   *   " TO ENR-MODIF-DCPT-S-ETOILE0
+           MOVE "MOIS" TO ENR-MODIF-DCPT-S-Mois
+           MOVE "   *   " TO ENR-MODIF-DCPT-S-ETOILE
+           MOVE "ANNE" TO ENR-MODIF-DCPT-S-ANNEE
+           MOVE "   *   " TO ENR-MODIF-DCPT-S-ETOILE2
+           MOVE "MONTANT TOTAL REMBOURSE" TO
+                                          ENR-MODIF-DCPT-S-MONT-TOT
+           WRITE ENR-MODIF-DCPT-S
+
+           IF WS-CSV-ACTIF
+              MOVE "COD_PROD,MOIS,ANNEE,MONTANT_TOTAL_REMBOURSE" TO
+                                          ENR-MODIF-DCPT-S-CSV
+              WRITE ENR-MODIF-DCPT-S-CSV
+              IF L-Fst-Csv NOT ZERO
+                 DISPLAY "Erreur ecriture fichier MODIF-DCPT-S-CSV = "
+                          L-Fst-Csv
+              END-IF
+           END-IF
+
+           MOVE "PLC " TO ENR-NUM-PLC-RECAP-NUM-PLC
+           MOVE "   *   " TO ENR-NUM-PLC-RECAP-ETOILE
+           MOVE "MOIS" TO ENR-NUM-PLC-RECAP-Mois
+           MOVE "   *   " TO ENR-NUM-PLC-RECAP-ETOILE2
+           MOVE "ANNE" TO ENR-NUM-PLC-RECAP-ANNEE
+           MOVE "   *   " TO ENR-NUM-PLC-RECAP-ETOILE3
+           MOVE "MONTANT TOTAL REMBOURSE" TO
+                                       ENR-NUM-PLC-RECAP-MONT-TOT
+           WRITE ENR-NUM-PLC-RECAP
+
+           MOVE "ANNE" TO ENR-MODIF-DCPT-S-ANNUEL-ANNEE
+           MOVE "   *   " TO ENR-MODIF-DCPT-S-ANNUEL-ETOILE
+           MOVE "MONTANT TOTAL REMBOURSE" TO
+                                   ENR-MODIF-DCPT-S-ANNUEL-MONT-TOT
+           WRITE ENR-MODIF-DCPT-S-ANNUEL
+           IF L-Fst-Annuel NOT ZERO
+              DISPLAY "Erreur ecriture fichier MODIF-DCPT-S-ANNUEL = "
+                       L-Fst-Annuel
+           END-IF
+           .
+      ******************
+       FIN-Premeire-Ecr. EXIT.
+      ******************
+      *-----------------------------------------------------------------
+      *******************
+       LECTURE-FICHIER.
+      *******************
+
+           READ DCPT-S
+           AT END
+               SET Fin-DCPT-S-Oui  TO TRUE
+
+           NOT AT END
+               IF L-Fst-In NOT = ZERO
+                   DISPLAY 'Erreur lecture fichier 1 =' L-Fst-In
+               END-IF
+               ADD 1 TO CPT-DCPT-S
+           END-READ
+           .
+      ***********************
+       FIN-LECTURE-FICHIER. EXIT.
+      ***********************
+      *-----------------------------------------------------------------
+      **********
+       Controle.
+      **********
+           SET ERREUR-NON TO TRUE
+
+           IF ENR-DCPT-S-COD-PROD IS NOT NUMERIC
+             SET ERREUR-OUI TO TRUE
+             MOVE '01' TO WS-RAISON-ERREUR-COD
+             MOVE "CODE PRODUIT INVALIDE (NUMERIQUE)" TO
+                                           WS-RAISON-ERREUR-LIB
+             PERFORM ECR-ERREUR THRU FIN-ECR-ERREUR
+           END-IF
+
+           IF ERREUR-NON
+             IF ENR-DCPT-S-MONT-REMB <= 0
+               SET ERREUR-OUI TO TRUE
+               MOVE '03' TO WS-RAISON-ERREUR-COD
+      *        ENR-DCPT-S-MONT-REMB est non signe (PIC 9(7)V99,
+      *        inchange depuis la version d'origine) : seul le cas
+      *        "nul" peut se presenter en pratique.
+               MOVE "MONTANT REMBOURSE NUL" TO
+                                           WS-RAISON-ERREUR-LIB
+               PERFORM ECR-ERREUR THRU FIN-ECR-ERREUR
+             END-IF
+           END-IF
+           .
+      **************
+       FIN-Controle. EXIT.
+      **************
+      *-----------------------------------------------------------------
+      ************
+       ECR-ERREUR.
+      ************
+           MOVE SPACES                TO ENR-DCPT-S-Erreur
+           MOVE WS-RAISON-ERREUR-COD TO ENR-DCPT-S-Erreur-Cod
+           MOVE WS-RAISON-ERREUR-LIB TO ENR-DCPT-S-Erreur-Lib
+           MOVE ENR-DCPT-S           TO ENR-DCPT-S-Erreur-Enr
+           WRITE ENR-DCPT-S-Erreur
+           IF L-Fst-Err NOT ZERO
+             DISPLAY "Erreur de type : " L-Fst-Err
+           END-IF
+           ADD 1 TO CPT-ERR
+           EVALUATE WS-RAISON-ERREUR-COD
+             WHEN '01' ADD 1 TO CPT-ERR-COD-PROD
+             WHEN '02' ADD 1 TO CPT-ERR-DAT-SOINS
+             WHEN '03' ADD 1 TO CPT-ERR-MONT-REMB
+             WHEN OTHER ADD 1 TO CPT-ERR-AUTRE
+           END-EVALUATE
+           .
+      ****************
+       FIN-ECR-ERREUR. EXIT.
+      ****************
+      *-----------------------------------------------------------------
+      *****************************
+       TRI-ET-RUPTURE-PRODUIT.
+      *****************************
+      *    Tri de DCPT-S-VALIDE par produit/annee/mois : garantit une
+      *    rupture mensuelle/produit correcte quelle que soit l'ordre
+      *    d'arrivee des enregistrements dans l'extrait d'origine.
+           SORT DCPT-S-TRI-PROD
+               ON ASCENDING KEY ETP1-COD-PROD
+                                 ETP1-ANNEE
+                                 ETP1-MOIS
+               USING DCPT-S-VALIDE
+               GIVING DCPT-S-TRI-PROD-OUT
+
+           OPEN INPUT DCPT-S-TRI-PROD-OUT
+           IF L-Fst-TriProdOut NOT ZERO
+              DISPLAY "Erreur ouverture fichier DCPT-S-TRI-PROD-OUT = "
+                       L-Fst-TriProdOut
+           END-IF
+           SET Fin-TRI-PROD-Non     TO TRUE
+           SET WS-PREMIERE-LIGNE-PROD TO TRUE
+           MOVE 0 TO WS-ENR-MODIF-DCPT-S-MONT-TOT
+
+           PERFORM UNTIL Fin-TRI-PROD-Oui
+             READ DCPT-S-TRI-PROD-OUT
+               AT END
+                  SET Fin-TRI-PROD-Oui TO TRUE
+               NOT AT END
+                  IF WS-PREMIERE-LIGNE-PROD
+                     MOVE ETP-COD-PROD TO WS-RUPTURE-PROD-COD-PROD
+                     MOVE ETP-ANNEE    TO WS-RUPTURE-PROD-ANNEE
+                     MOVE ETP-MOIS     TO WS-RUPTURE-PROD-MOIS
+                     SET WS-AUTRE-LIGNE-PROD TO TRUE
+                  ELSE
+                     IF ETP-COD-PROD NOT = WS-RUPTURE-PROD-COD-PROD
+                     OR ETP-ANNEE    NOT = WS-RUPTURE-PROD-ANNEE
+                     OR ETP-MOIS     NOT = WS-RUPTURE-PROD-MOIS
+                        PERFORM ECR-MODIF-DCPT-S THRU
+                                                FIN-ECR-MODIF-DCPT-S
+                        MOVE ETP-COD-PROD TO WS-RUPTURE-PROD-COD-PROD
+                        MOVE ETP-ANNEE    TO WS-RUPTURE-PROD-ANNEE
+                        MOVE ETP-MOIS     TO WS-RUPTURE-PROD-MOIS
+                        MOVE 0 TO WS-ENR-MODIF-DCPT-S-MONT-TOT
+                     END-IF
+                  END-IF
+                  ADD ETP-MONT-REMB TO WS-ENR-MODIF-DCPT-S-MONT-TOT
+                  PERFORM MAJ-TAB-ANNEE THRU FIN-MAJ-TAB-ANNEE
+             END-READ
+           END-PERFORM
+
+           IF WS-AUTRE-LIGNE-PROD
+              PERFORM ECR-MODIF-DCPT-S THRU FIN-ECR-MODIF-DCPT-S
+           END-IF
+
+           CLOSE DCPT-S-TRI-PROD-OUT
+           .
+      *****************************
+       FIN-TRI-ET-RUPTURE-PRODUIT. EXIT.
+      *****************************
+      *-----------------------------------------------------------------
+      *********************
+       ECR-MODIF-DCPT-S.
+      *********************
+           MOVE WS-RUPTURE-PROD-COD-PROD TO
+                                       WS-ENR-MODIF-DCPT-S-COD-PROD
+           MOVE WS-RUPTURE-PROD-ANNEE    TO WS-ENR-MODIF-DCPT-S-ANNEE
+           MOVE WS-RUPTURE-PROD-MOIS     TO WS-ENR-MODIF-DCPT-S-Mois
+           MOVE WS-ENR-MODIF-DCPT-S      TO ENR-MODIF-DCPT-S
+           WRITE ENR-MODIF-DCPT-S
+           IF L-Fst-Out NOT ZERO
+               DISPLAY "Erreur ecriture fichier MODIF-DCPT-S = "
+                        L-Fst-Out
+           END-IF
+           ADD 1 TO CPT-MODIF-DCPT-S
+           ADD WS-ENR-MODIF-DCPT-S-MONT-TOT TO
+                                       WS-TOTAL-MONT-TOT-ECRIT
+
+           IF WS-CSV-ACTIF
+              PERFORM ECR-MODIF-DCPT-S-CSV THRU
+                                          FIN-ECR-MODIF-DCPT-S-CSV
+           END-IF
+           .
+      *********************
+       FIN-ECR-MODIF-DCPT-S. EXIT.
+      *********************
+      *-----------------------------------------------------------------
+      *************************
+       ECR-MODIF-DCPT-S-CSV.
+      *************************
+           MOVE WS-ENR-MODIF-DCPT-S-MONT-TOT TO WS-MONT-TOT-EDIT
+           MOVE SPACES TO WS-LIGNE-CSV
+           STRING WS-RUPTURE-PROD-COD-PROD   DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  WS-RUPTURE-PROD-MOIS        DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  WS-RUPTURE-PROD-ANNEE       DELIMITED BY SIZE
+                  ","                        DELIMITED BY SIZE
+                  WS-MONT-TOT-EDIT            DELIMITED BY SIZE
+             INTO WS-LIGNE-CSV
+           END-STRING
+           MOVE WS-LIGNE-CSV TO ENR-MODIF-DCPT-S-CSV
+           WRITE ENR-MODIF-DCPT-S-CSV
+           IF L-Fst-Csv NOT ZERO
+              DISPLAY "Erreur ecriture fichier MODIF-DCPT-S-CSV = "
+                       L-Fst-Csv
+           END-IF
+           .
+      *************************
+       FIN-ECR-MODIF-DCPT-S-CSV. EXIT.
+      *************************
+      *-----------------------------------------------------------------
+      ******************
+       MAJ-TAB-ANNEE.
+      ******************
+      *    Cumule le montant de l'enregistrement courant dans le total
+      *    annuel correspondant (recherche sequentielle, table bornee).
+           SET WS-IDX-ANNUEL TO 1
+           SEARCH WS-TAB-ANNUEL-LIGNE
+             AT END
+                ADD 1 TO WS-TAB-ANNUEL-NB
+                SET WS-IDX-ANNUEL TO WS-TAB-ANNUEL-NB
+                MOVE ETP-ANNEE     TO WS-TAB-ANNUEL-ANNEE
+                                                    (WS-IDX-ANNUEL)
+                MOVE ETP-MONT-REMB TO WS-TAB-ANNUEL-MONT-TOT
+                                                    (WS-IDX-ANNUEL)
+             WHEN WS-TAB-ANNUEL-ANNEE (WS-IDX-ANNUEL) = ETP-ANNEE
+                ADD ETP-MONT-REMB  TO WS-TAB-ANNUEL-MONT-TOT
+                                                    (WS-IDX-ANNUEL)
+           END-SEARCH
+           .
+      ******************
+       FIN-MAJ-TAB-ANNEE. EXIT.
+      ******************
+      *-----------------------------------------------------------------
+      *************
+       ECR-ANNUEL.
+      *************
+      *    Une ligne par annee rencontree, cumulee toutes rubriques
+      *    (produits, mois) confondues.
+           PERFORM VARYING WS-IDX-ANNUEL FROM 1 BY 1
+                   UNTIL WS-IDX-ANNUEL > WS-TAB-ANNUEL-NB
+              MOVE WS-TAB-ANNUEL-ANNEE (WS-IDX-ANNUEL) TO WS-MDA-ANNEE
+              MOVE WS-TAB-ANNUEL-MONT-TOT (WS-IDX-ANNUEL) TO
+                                                     WS-MDA-MONT-TOT
+              MOVE WS-ENR-MODIF-DCPT-S-ANNUEL TO
+                                          ENR-MODIF-DCPT-S-ANNUEL
+              WRITE ENR-MODIF-DCPT-S-ANNUEL
+              IF L-Fst-Annuel NOT ZERO
+                 DISPLAY "Erreur ecriture fichier "
+                          "MODIF-DCPT-S-ANNUEL = " L-Fst-Annuel
+              END-IF
+              ADD 1 TO CPT-MODIF-DCPT-S-ANNUEL
+           END-PERFORM
+           CLOSE MODIF-DCPT-S-ANNUEL
+           .
+      *************
+       FIN-ECR-ANNUEL. EXIT.
+      *************
+      *-----------------------------------------------------------------
+      *************************
+       TRI-ET-RUPTURE-PLC.
+      *************************
+      *    Tri de DCPT-S-VALIDE par police/annee/mois : permet de
+      *    reconcilier les montants rembourses avec les releves de
+      *    l'assureur par police, independamment du produit.
+           SORT DCPT-S-TRI-PLC
+               ON ASCENDING KEY EPL1-NUM-PLC
+                                 EPL1-ANNEE
+                                 EPL1-MOIS
+               USING DCPT-S-VALIDE
+               GIVING DCPT-S-TRI-PLC-OUT
+
+           OPEN INPUT DCPT-S-TRI-PLC-OUT
+           IF L-Fst-TriPlcOut NOT ZERO
+              DISPLAY "Erreur ouverture fichier DCPT-S-TRI-PLC-OUT = "
+                       L-Fst-TriPlcOut
+           END-IF
+           SET Fin-TRI-PLC-Non       TO TRUE
+           SET WS-PREMIERE-LIGNE-PLC TO TRUE
+           MOVE 0 TO WS-ENR-PLC-RECAP-MONT-TOT
+
+           PERFORM UNTIL Fin-TRI-PLC-Oui
+             READ DCPT-S-TRI-PLC-OUT
+               AT END
+                  SET Fin-TRI-PLC-Oui TO TRUE
+               NOT AT END
+                  IF WS-PREMIERE-LIGNE-PLC
+                     MOVE EPL-NUM-PLC TO WS-RUPTURE-PLC-NUM-PLC
+                     MOVE EPL-ANNEE   TO WS-RUPTURE-PLC-ANNEE
+                     MOVE EPL-MOIS    TO WS-RUPTURE-PLC-MOIS
+                     SET WS-AUTRE-LIGNE-PLC TO TRUE
+                  ELSE
+                     IF EPL-NUM-PLC NOT = WS-RUPTURE-PLC-NUM-PLC
+                     OR EPL-ANNEE   NOT = WS-RUPTURE-PLC-ANNEE
+                     OR EPL-MOIS    NOT = WS-RUPTURE-PLC-MOIS
+                        PERFORM ECR-PLC-RECAP THRU FIN-ECR-PLC-RECAP
+                        MOVE EPL-NUM-PLC TO WS-RUPTURE-PLC-NUM-PLC
+                        MOVE EPL-ANNEE   TO WS-RUPTURE-PLC-ANNEE
+                        MOVE EPL-MOIS    TO WS-RUPTURE-PLC-MOIS
+                        MOVE 0 TO WS-ENR-PLC-RECAP-MONT-TOT
+                     END-IF
+                  END-IF
+                  ADD EPL-MONT-REMB TO WS-ENR-PLC-RECAP-MONT-TOT
+             END-READ
+           END-PERFORM
+
+           IF WS-AUTRE-LIGNE-PLC
+              PERFORM ECR-PLC-RECAP THRU FIN-ECR-PLC-RECAP
+           END-IF
+
+           CLOSE DCPT-S-TRI-PLC-OUT
+           CLOSE NUM-PLC-RECAP
+           .
+      *************************
+       FIN-TRI-ET-RUPTURE-PLC. EXIT.
+      *************************
+      *-----------------------------------------------------------------
+      *****************
+       ECR-PLC-RECAP.
+      *****************
+           MOVE WS-RUPTURE-PLC-NUM-PLC TO WS-ENR-PLC-RECAP-NUM-PLC
+           MOVE WS-RUPTURE-PLC-ANNEE   TO WS-ENR-PLC-RECAP-ANNEE
+           MOVE WS-RUPTURE-PLC-MOIS    TO WS-ENR-PLC-RECAP-Mois
+           MOVE WS-ENR-PLC-RECAP       TO ENR-NUM-PLC-RECAP
+           WRITE ENR-NUM-PLC-RECAP
+           IF L-Fst-Plc NOT ZERO
+               DISPLAY "Erreur ecriture fichier NUM-PLC-RECAP = "
+                        L-Fst-Plc
+           END-IF
+           ADD 1 TO CPT-PLC-RECAP
+           .
+      *****************
+       FIN-ECR-PLC-RECAP. EXIT.
+      *****************
+      *-----------------------------------------------------------------
+      ******
+       FIN.
+      ******
+
+      * Fermeture de tous les fichiers
+
+           CLOSE DCPT-S
+           CLOSE MODIF-DCPT-S
+           IF WS-CSV-ACTIF
+              CLOSE MODIF-DCPT-S-CSV
+           END-IF
+           CLOSE DCPT-S-Erreur
+
+      * Display des compteurs et du nombre d'erreurs s'il y en a
+
+           DISPLAY "Nombre d'enregistrements lus : " CPT-DCPT-S
+           DISPLAY "Nombre d'enregistrements valides : "
+                    CPT-DCPT-S-VALIDE
+           DISPLAY "Nombre de lignes MODIF-DCPT-S ecrites : "
+                    CPT-MODIF-DCPT-S
+           DISPLAY "Nombre de lignes NUM-PLC-RECAP ecrites : "
+                    CPT-PLC-RECAP
+           DISPLAY "Nombre de lignes MODIF-DCPT-S-ANNUEL ecrites : "
+                    CPT-MODIF-DCPT-S-ANNUEL
+           IF CPT-ERR NOT = ZERO
+               DISPLAY '***********************************************'
+               DISPLAY '***********************************************'
+               DISPLAY '**************IL Y A DES ERREURS***************'
+               DISPLAY '***********************************************'
+               DISPLAY '***********************************************'
+               DISPLAY "Nombre d'erreurs : "           CPT-ERR
+               DISPLAY "     dont code produit invalide : "
+                        CPT-ERR-COD-PROD
+               DISPLAY "     dont date de soins invalide : "
+                        CPT-ERR-DAT-SOINS
+               DISPLAY "     dont montant rembourse invalide : "
+                        CPT-ERR-MONT-REMB
+               DISPLAY "     dont autre raison : " CPT-ERR-AUTRE
+           END-IF
+
+           PERFORM ECR-CTL-TOTAUX THRU FIN-ECR-CTL-TOTAUX
+
+      *    Execution terminee normalement : le checkpoint ne doit plus
+      *    servir de point de reprise pour la prochaine execution.
+           MOVE 0 TO CKP-CPT-LU CKP-CPT-VALIDE CKP-CPT-ERR
+                      CKP-CPT-ERR-PROD CKP-CPT-ERR-DATE
+                      CKP-CPT-ERR-MONT CKP-CPT-ERR-AUTRE
+                      CKP-TOTAL-MONT-REMB-LU CKP-TOTAL-MONT-TOT-ECRIT
+           SET CKP-TERMINE             TO TRUE
+           OPEN OUTPUT DCPT-S-CKP
+           WRITE ENR-DCPT-S-CKP
+           CLOSE DCPT-S-CKP
+
+           DISPLAY 'Fin de traitement'
+           .
+
+      **********
+       FIN-FIN.  EXIT.
+      **********
+      *-----------------------------------------------------------------
+      *******************
+       ECR-CTL-TOTAUX.
+      *******************
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD
+           ACCEPT WS-HEURE-JOUR FROM TIME
+           MOVE SPACES TO WS-LIGNE-CTL
+           STRING WS-DATE-JOUR          DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  WS-HEURE-JOUR         DELIMITED BY SIZE
+                  " LUS="               DELIMITED BY SIZE
+                  CPT-DCPT-S            DELIMITED BY SIZE
+                  " VALIDES="           DELIMITED BY SIZE
+                  CPT-DCPT-S-VALIDE     DELIMITED BY SIZE
+                  " ERREURS="           DELIMITED BY SIZE
+                  CPT-ERR               DELIMITED BY SIZE
+                  " MODIF-DCPT-S="      DELIMITED BY SIZE
+                  CPT-MODIF-DCPT-S      DELIMITED BY SIZE
+                  " MONT-REMB-LU="      DELIMITED BY SIZE
+                  WS-TOTAL-MONT-REMB-LU DELIMITED BY SIZE
+                  " MONT-TOT-ECRIT="    DELIMITED BY SIZE
+                  WS-TOTAL-MONT-TOT-ECRIT DELIMITED BY SIZE
+             INTO WS-LIGNE-CTL
+           END-STRING
+           MOVE WS-LIGNE-CTL TO ENR-CTL-TOTAUX
+
+           OPEN EXTEND CTL-TOTAUX
+           IF L-Fst-Ctl NOT = ZERO
+              OPEN OUTPUT CTL-TOTAUX
+           END-IF
+           WRITE ENR-CTL-TOTAUX
+           CLOSE CTL-TOTAUX
+           .
+      *******************
+       FIN-ECR-CTL-TOTAUX. EXIT.
+      *******************
+       END PROGRAM Frais-Sante.
+      *-----------------------------------------------------------------
