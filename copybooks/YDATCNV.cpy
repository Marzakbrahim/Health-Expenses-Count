@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------------
+      *    YDATCNV
+      *    Zone d'echange du sous-programme CONVDATE.
+      *    A inclure sous un groupe 01 deja declare par le programme
+      *    appelant (WORKING-STORAGE) et par CONVDATE (LINKAGE).
+      *-----------------------------------------------------------------
+           05 DATCNV-DatEnt-SSAAQQQ          PIC 9(07).
+           05 DATCNV-DatSor-SSAAMMJJ         PIC 9(08).
+           05 DATCNV-DatSor-SSAAMMJJ-R REDEFINES DATCNV-DatSor-SSAAMMJJ.
+               10 DATCNV-DatSor-SSAA         PIC 9(04).
+               10 DATCNV-DatSor-MM           PIC 9(02).
+               10 DATCNV-DatSor-JJ           PIC 9(02).
+           05 DATCNV-DatSor-CodErr           PIC X(02).
+               88 DATCNV-DatSor-CodErr-OK    VALUE '00'.
+           05 DATCNV-DatSor-LibErr           PIC X(78).
