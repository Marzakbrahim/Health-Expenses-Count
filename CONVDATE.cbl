@@ -15,6 +15,11 @@
       *---------------------------------------------------------------*
       *                  MODIFICATIONS                                *
       *---------------------------------------------------------------*
+      *  09/08/26  accepte en entree une date deja au format
+      *            Gregorien compacte (CAAMMJJ) en plus du Julien
+      *            SSAAQQQ, au lieu de rejeter systematiquement
+      *            tout ce qui n'est pas du SSAAQQQ.
+      *---------------------------------------------------------------*
 
 
       *=================================================================
@@ -55,12 +60,47 @@
            02 W-ANNEE-LE               PIC 9(4).
            02 W-QQQ-LE                 PIC 9(3).
 
+      *    Vue "deja Gregorien" des memes 7 caracteres en entree,
+      *    pour le cas ou la date n'est pas un SSAAQQQ Julien :
+      *    C (indicateur de siecle 0=19.. / 1=20..) + AA + MM + JJ.
+       01  W-CAAMMJJ-LE-BIS REDEFINES W-SSAAQQQ-LE.
+           02 W-SIECLE-LE               PIC 9(1).
+           02 W-AA-LE                  PIC 9(2).
+           02 W-MM-GREG-LE              PIC 9(2).
+           02 W-JJ-GREG-LE              PIC 9(2).
+
        01  w-ssaammjj-le               pic 9(8).
        01  w-ssaammjj-bis redefines w-ssaammjj-le.
            02 W-ssaa-le                pic 9(4).
            02 W-mm-le                  pic 9(2).
            02 W-jj-le                  pic 9(2).
 
+       01  W-MAX-JOUR-LE                PIC 9(2).
+       01  W-ANNEE-GREG-LE              PIC 9(4).
+
+      *    Bornes de plausibilite pour l'annee SSAA relue en tete
+      *    d'un SSAAQQQ Julien : un CAAMMJJ Gregorien mal aiguille
+      *    (ex. siecle+AA=1240) tombe presque toujours, une fois
+      *    relu comme SSAAQQQ, sur un W-QQQ-LE qui passe quand meme
+      *    le controle 1-365/366 ci-dessous ; sans ce garde-fou sur
+      *    l'annee, ce genre de date est accepte a tort comme un
+      *    Julien valide au lieu d'etre bascule vers TRAITEMENT-
+      *    GREGORIEN.
+       01  W-ANNEE-MIN-JULIEN            PIC 9(4) VALUE 1900.
+       01  W-ANNEE-MAX-JULIEN            PIC 9(4) VALUE 2099.
+
+      *    Annee passee a BISSEXTILE (independante de W-SSAAQQQ-LE,
+      *    pour ne pas ecraser la vue CAAMMJJ qui partage son stockage
+      *    avec la vue SSAAQQQ) :
+       01  W-ANNEE-BISSEXT-LE           PIC 9(4).
+
+      *    Indique si DATCNV-DatSor-SSAAMMJJ a deja ete alimente par
+      *    le traitement "deja Gregorien" (pour ne pas l'ecraser par
+      *    la conversion Julienne qui suit) :
+       01  DATE-DEJA-CONVERTIE-IND      PIC X(01).
+           88  DATE-DEJA-CONVERTIE      VALUE 'O'.
+           88  DATE-NON-CONVERTIE       VALUE 'N'.
+
       *    Indicateur d'annee bissextile
        01  BISSEXTILE-ON               PIC X(01).
            88  EST-BISSEXTILE          VALUE 'O'.
@@ -98,7 +138,7 @@
        LINKAGE SECTION.
       *----------------------
 
-       01 YDATCNV.           COPY 'C:\Users\HP\Downloads\YDATCNV'.
+       01 YDATCNV.           COPY YDATCNV.
 
 
       *=================================================================
@@ -130,6 +170,7 @@
 
            SET W-Trt-OK                       TO TRUE
            SET DATCNV-DatSor-CodErr-OK        TO TRUE
+           SET DATE-NON-CONVERTIE             TO TRUE
            .
 
       *-----------------------------------------------------------------
@@ -141,6 +182,7 @@
 
       *
       *--- Recherche si l'annee est bissextile
+           MOVE W-ANNEE-LE                TO W-ANNEE-BISSEXT-LE
            PERFORM BISSEXTILE
 
       D    Display 'BISSEXTILE-ON =' BISSEXTILE-ON '>'
@@ -154,8 +196,25 @@
               Set W-Err02                            TO TRUE
       *>         PERFORM TRAITEMENT-FIN
            END-IF
+      *--- Une date Gregorienne CAAMMJJ mal aiguillee ici retombe
+      *    souvent, par coincidence, dans la plage 1-365/366 du
+      *    controle ci-dessus (ex. 1240115 relu en SSAA=1240/QQQ=115) ;
+      *    l'annee SSAA doit elle-meme rester dans une plage plausible
+      *    pour qu'on accepte la date comme un Julien veritable.
+           IF W-ANNEE-LE < W-ANNEE-MIN-JULIEN OR
+              W-ANNEE-LE > W-ANNEE-MAX-JULIEN
+              Set W-Err02                            TO TRUE
+           END-IF
 
-           IF W-Trt-OK
+      *--- La date n'est pas un SSAAQQQ Julien valide : avant de la
+      *    rejeter, on tente de la relire comme une date deja au
+      *    format Gregorien compacte (CAAMMJJ).
+           IF NOT W-Trt-OK
+              SET W-Trt-OK                           TO TRUE
+              PERFORM TRAITEMENT-GREGORIEN
+           END-IF
+
+           IF W-Trt-OK AND DATE-NON-CONVERTIE
               COMPUTE W-SSAAMMJJ-LE = FUNCTION DATE-OF-INTEGER(
                          FUNCTION INTEGER-OF-DAY (W-SSAAQQQ-LE))
       D       display "w-ssaaqqq-le =" w-ssaaqqq-le
@@ -163,6 +222,45 @@
            END-IF
            .
 
+      *-----------------------------------------------------------------
+       TRAITEMENT-GREGORIEN.
+      *---------------------
+      *    Relit W-SSAAQQQ-LE (via sa redefinition W-CAAMMJJ-LE-BIS)
+      *    comme C+AA+MM+JJ et valide le mois/jour obtenus.
+
+           COMPUTE W-ANNEE-GREG-LE = 1900 + (W-SIECLE-LE * 100)
+                                          + W-AA-LE
+
+           IF W-MM-GREG-LE < 1 OR W-MM-GREG-LE > 12
+              SET W-Err02                            TO TRUE
+           ELSE
+              MOVE W-ANNEE-GREG-LE          TO W-ANNEE-BISSEXT-LE
+              PERFORM BISSEXTILE
+              EVALUATE W-MM-GREG-LE
+                 WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10 WHEN 12
+                    MOVE 31                           TO W-MAX-JOUR-LE
+                 WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                    MOVE 30                           TO W-MAX-JOUR-LE
+                 WHEN 02
+                    IF EST-BISSEXTILE
+                       MOVE 29                         TO W-MAX-JOUR-LE
+                    ELSE
+                       MOVE 28                         TO W-MAX-JOUR-LE
+                    END-IF
+              END-EVALUATE
+              IF W-JJ-GREG-LE < 1 OR W-JJ-GREG-LE > W-MAX-JOUR-LE
+                 SET W-Err02                          TO TRUE
+              ELSE
+                 COMPUTE W-SSAAMMJJ-LE = (W-ANNEE-GREG-LE * 10000)
+                                        + (W-MM-GREG-LE * 100)
+                                        + W-JJ-GREG-LE
+                 MOVE W-SSAAMMJJ-LE                    TO
+                                                DATCNV-DatSor-SSAAMMJJ
+                 SET DATE-DEJA-CONVERTIE                TO TRUE
+              END-IF
+           END-IF
+           .
+
       *-----------------------------------------------------------------
        BISSEXTILE.
       *    Verification si l'annee est bissextile ou non :
@@ -172,19 +270,20 @@
 
 
            SET NON-BISSEXTILE TO TRUE
-           DIVIDE  W-ANNEE-LE BY 4 GIVING L-DIVISION REMAINDER RESTE
+           DIVIDE  W-ANNEE-BISSEXT-LE BY 4 GIVING L-DIVISION
+           REMAINDER RESTE
 
            IF  RESTE = ZERO
       * C'est une annee bissextile mais pas fini
               SET EST-BISSEXTILE TO TRUE
       * Verification sur la division par 100
-              DIVIDE  W-ANNEE-LE BY 100 GIVING L-DIVISION
+              DIVIDE  W-ANNEE-BISSEXT-LE BY 100 GIVING L-DIVISION
               REMAINDER RESTE
               IF  RESTE = ZERO
       *          L'annee n'est pas bissextile finalement mais pas fini
                  SET NON-BISSEXTILE TO TRUE
       * Verification sur la division par 400 (la derniere)
-                 DIVIDE  W-ANNEE-LE  BY 400 GIVING L-DIVISION
+                 DIVIDE  W-ANNEE-BISSEXT-LE  BY 400 GIVING L-DIVISION
                  REMAINDER RESTE2
                  IF  RESTE2 = ZERO
       *             L'anne est finalement bissextile
